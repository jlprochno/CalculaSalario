@@ -6,13 +6,123 @@
       * Purpose: CALCULAR O SALARIO LIQUIDO DOS FUNCIONARIOS
       *          DE UMA EMPRESA
       * Tectonics: .CBL
+      ******************************************************************
+      * Modification History:
+      * Date: 09082026  By: EQP  Processamento em lote a partir do
+      *                          arquivo mestre de empregados, em vez
+      *                          de ACCEPT individual por funcionario.
+      * Date: 09082026  By: EQP  Geracao do holerite detalhado em
+      *                          arquivo de impressao.
+      * Date: 09082026  By: EQP  Substituicao do encargo (INSS) fixo
+      *                          de 5%/7% pela tabela progressiva real.
+      * Date: 09082026  By: EQP  Calculo do FGTS e geracao da guia de
+      *                          recolhimento mensal.
+      * Date: 09082026  By: EQP  Validacao de faixa no salario bruto
+      *                          (piso) e nas horas trabalhadas (teto).
+      * Date: 09082026  By: EQP  Modo de calculo do decimo terceiro
+      *                          salario (primeira/segunda parcela).
+      * Date: 09082026  By: EQP  Modo de calculo de ferias, com o
+      *                          terco constitucional e IRRF proprio.
+      * Date: 09082026  By: EQP  Trilha de auditoria de cada calculo
+      *                          de folha realizado no lote.
+      * Date: 09082026  By: EQP  Checkpoint/restart do lote pela
+      *                          ultima matricula processada com
+      *                          sucesso.
+      * Date: 09082026  By: EQP  Horas extras diferenciadas por tipo
+      *                          (dia normal x domingo/feriado), em
+      *                          vez de multiplicador unico de 1,5.
+      * Date: 09082026  By: EQP  Checkpoint/restart corrigido: flag
+      *                          explicita de reinicio no cartao de
+      *                          controle, liberacao do checkpoint ao
+      *                          final do lote normal e reabertura em
+      *                          modo de extensao dos arquivos de saida,
+      *                          holerite e FGTS quando houver reinicio.
+      * Date: 09082026  By: EQP  INSS/IRRF do decimo terceiro passam a
+      *                          incidir sobre o valor integral do 13o,
+      *                          nao apenas sobre a segunda parcela.
+      * Date: 09082026  By: EQP  Validacao de teto para as horas extras
+      *                          informadas no arquivo mestre.
+      * Date: 09082026  By: EQP  Trilha de auditoria passa a registrar
+      *                          o modo de calculo e a base tributavel
+      *                          efetivamente utilizada.
+      * Date: 09082026  By: EQP  Verificacao do file status na abertura
+      *                          do arquivo mestre e dos arquivos de
+      *                          saida do lote.
+      * Date: 09082026  By: EQP  Remocao de faixa de IRRF inalcancavel
+      *                          apos a validacao do piso salarial.
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EMPREGADOS  ASSIGN TO "EMPMAST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-EMPREGADOS.
+           SELECT ARQ-SAIDA       ASSIGN TO "PAYOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-SAIDA.
+           SELECT ARQ-HOLERITE    ASSIGN TO "HOLERITE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-HOLERITE.
+           SELECT ARQ-FGTS        ASSIGN TO "GUIAFGTS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-FGTS.
+           SELECT ARQ-AUDITORIA   ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+           SELECT ARQ-CHECKPOINT  ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-EMPREGADOS.
+       01  REG-EMPREGADO.
+           05  REG-MATRICULA          PIC 9(006).
+           05  REG-NOME                PIC X(030).
+           05  REG-SALARIO-BRUTO       PIC 9(013)V99.
+           05  REG-HORAS-TRAB          PIC 9(004).
+           05  REG-MESES-TRABALHADOS   PIC 9(002).
+           05  REG-DIAS-FERIAS          PIC 9(002).
+           05  REG-HORAS-EXTRA-NORMAIS  PIC 9(004).
+           05  REG-HORAS-EXTRA-DSR      PIC 9(004).
+
+       FD  ARQ-SAIDA.
+       01  REG-SAIDA.
+           05  SAI-MATRICULA           PIC 9(006).
+           05  SAI-NOME                PIC X(030).
+           05  SAI-SALARIO-LIQUIDO     PIC 9(013)V99.
+           05  SAI-VALOR-COMPLEMENTAR  PIC 9(013)V99.
+           05  SAI-STATUS              PIC X(001).
+
+       FD  ARQ-HOLERITE.
+       01  REG-HOLERITE                PIC X(080).
+
+       FD  ARQ-FGTS.
+       01  REG-FGTS.
+           05  FGTS-MATRICULA          PIC 9(006).
+           05  FGTS-NOME               PIC X(030).
+           05  FGTS-VALOR              PIC 9(013)V99.
+
+       FD  ARQ-AUDITORIA.
+       01  REG-AUDITORIA.
+           05  AUD-DATA                PIC 9(008).
+           05  AUD-HORA                PIC 9(006).
+           05  AUD-MATRICULA            PIC 9(006).
+           05  AUD-SALARIO-BRUTO        PIC 9(013)V99.
+           05  AUD-HORAS-TRAB           PIC 9(004).
+           05  AUD-IMPOSTO-RENDA        PIC 9(013)V99.
+           05  AUD-ENCARGOS             PIC 9(013)V99.
+           05  AUD-SALARIO-LIQUIDO      PIC 9(013)V99.
+           05  AUD-MODO                 PIC X(001).
+           05  AUD-BASE-CALCULO         PIC 9(013)V99.
+           05  AUD-REFERENCIA           PIC 9(004).
+
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CHK-ULTIMA-MATRICULA     PIC 9(006).
+
        WORKING-STORAGE SECTION.
 
        01  WS-SALARIO-BRUTO            PIC 9(013)V99  VALUES ZEROS.
@@ -24,6 +134,108 @@
        01  WS-IMPOSTO-RENDA            PIC 9(013)V99  VALUES ZEROS.
        01  WS-ENCARGOS                 PIC 9(013)V99  VALUES ZEROS.
 
+       01  WS-MATRICULA                PIC 9(006)     VALUES ZEROS.
+       01  WS-NOME                     PIC X(030)     VALUES SPACES.
+
+       01  WS-FS-EMPREGADOS            PIC X(002)     VALUE '00'.
+       01  WS-FS-SAIDA                 PIC X(002)     VALUE '00'.
+       01  WS-FS-HOLERITE               PIC X(002)     VALUE '00'.
+       01  WS-FS-FGTS                   PIC X(002)     VALUE '00'.
+       01  WS-FS-AUDITORIA              PIC X(002)     VALUE '00'.
+
+       01  WS-DATA-SISTEMA              PIC 9(008)     VALUE ZEROS.
+       01  WS-HORA-SISTEMA              PIC 9(006)     VALUE ZEROS.
+       01  WS-FS-CHECKPOINT             PIC X(002)     VALUE '00'.
+
+      *    CHECKPOINT/RESTART DO LOTE PELA ULTIMA MATRICULA PROCESSADA
+      *    (DEPENDE DO ARQUIVO MESTRE VIR EM ORDEM ASCENDENTE DE
+      *    MATRICULA; A ORDEM E CONFERIDA EM 2050-PROCESSAR-REGISTRO)
+       01  WS-ULTIMA-MATRICULA-PROC     PIC 9(006)     VALUE ZEROS.
+       01  WS-ULTIMA-MATRICULA-LIDA     PIC 9(006)     VALUE ZEROS.
+       01  WS-CHECKPOINT-EXISTE         PIC X(001)     VALUE 'N'.
+           88  CHECKPOINT-EXISTE                        VALUE 'S'.
+      *    SO CONSULTA O CHECKPOINT QUANDO O OPERADOR CONFIRMA, NO
+      *    CARTAO DE CONTROLE, QUE A EXECUCAO E UM REINICIO APOS FALHA
+       01  WS-FLAG-RESTART              PIC X(001)     VALUE 'N'.
+           88  EXECUCAO-RESTART                         VALUE 'S'.
+      *    ACUMULA SOBRE OS ARQUIVOS DE SAIDA QUANDO MAIS DE UM MODO E
+      *    EXECUTADO NO MESMO CICLO, INDEPENDENTE DE SER UM REINICIO
+       01  WS-FLAG-ACUMULAR-SAIDA       PIC X(001)     VALUE 'N'.
+           88  ACUMULAR-SAIDA                           VALUE 'S'.
+       01  WS-FIM-ARQ-FGTS              PIC X(001)     VALUE 'N'.
+           88  FIM-ARQ-FGTS-LEITURA                     VALUE 'S'.
+
+       01  WS-LINHA-HOLERITE           PIC X(080)     VALUE SPACES.
+       01  WS-VALOR-EDITADO            PIC Z(11)9,99  VALUE ZEROS.
+
+      *    TABELA PROGRESSIVA DE CONTRIBUICAO AO INSS (FAIXAS E ALIQ.)
+       01  WS-INSS-FAIXA1-LIMITE       PIC 9(013)V99  VALUE 1412,00.
+       01  WS-INSS-FAIXA2-LIMITE       PIC 9(013)V99  VALUE 2666,68.
+       01  WS-INSS-FAIXA3-LIMITE       PIC 9(013)V99  VALUE 4000,03.
+       01  WS-INSS-FAIXA4-LIMITE       PIC 9(013)V99  VALUE 7786,02.
+       01  WS-INSS-TETO-CONTRIB        PIC 9(013)V99  VALUE 908,85.
+       01  WS-INSS-ALIQ-FAIXA1         PIC 9(001)V999 VALUE 0,075.
+       01  WS-INSS-ALIQ-FAIXA2         PIC 9(001)V999 VALUE 0,090.
+       01  WS-INSS-ALIQ-FAIXA3         PIC 9(001)V999 VALUE 0,120.
+       01  WS-INSS-ALIQ-FAIXA4         PIC 9(001)V999 VALUE 0,140.
+       01  WS-INSS-BASE                PIC 9(013)V99  VALUE ZEROS.
+
+      *    CALCULO E ACUMULO DO FGTS (DEPOSITO MENSAL DO EMPREGADOR)
+       01  WS-ALIQ-FGTS                PIC 9(001)V99  VALUE 0,08.
+       01  WS-VALOR-FGTS                PIC 9(013)V99  VALUE ZEROS.
+       01  WS-FGTS-ACUMULADO-MES        PIC 9(013)V99  VALUE ZEROS.
+
+      *    LIMITES DE VALIDACAO DA ENTRADA DO TRABALHADOR
+       01  WS-SALARIO-MINIMO            PIC 9(013)V99  VALUE 1412,00.
+       01  WS-HORAS-MAX-MES             PIC 9(004)     VALUE 0240.
+       01  WS-HORAS-EXTRA-MAX-MES       PIC 9(004)     VALUE 0100.
+       01  WS-HORAS-EXTRA-INFORMADAS    PIC 9(005)     VALUE ZEROS.
+       01  WS-MESES-TRABALHADOS-MIN     PIC 9(002)     VALUE 01.
+       01  WS-MESES-TRABALHADOS-MAX     PIC 9(002)     VALUE 12.
+       01  WS-DIAS-FERIAS-MIN           PIC 9(002)     VALUE 01.
+       01  WS-DIAS-FERIAS-MAX           PIC 9(002)     VALUE 30.
+
+       01  WS-FIM-ARQUIVO              PIC X(001)     VALUE 'N'.
+           88  FIM-ARQUIVO                            VALUE 'S'.
+           88  NAO-FIM-ARQUIVO                         VALUE 'N'.
+
+       01  WS-REGISTRO-VALIDO          PIC X(001)     VALUE 'S'.
+           88  REGISTRO-VALIDO                         VALUE 'S'.
+           88  REGISTRO-INVALIDO                       VALUE 'N'.
+
+      *    MODO DE PROCESSAMENTO DO LOTE, INFORMADO NO INICIO DO JOB
+       01  WS-MODO-PROCESSAMENTO        PIC X(001)     VALUE '1'.
+           88  MODO-REGULAR                             VALUE '1'.
+           88  MODO-DECIMO-TERCEIRO                     VALUE '2'.
+           88  MODO-FERIAS                              VALUE '3'.
+
+      *    CALCULO DO DECIMO TERCEIRO SALARIO (PRIMEIRA/SEGUNDA PARC.)
+       01  WS-MESES-TRABALHADOS         PIC 9(002)     VALUE ZEROS.
+       01  WS-13-BASE                   PIC 9(013)V99  VALUE ZEROS.
+       01  WS-13-PRIMEIRA-PARCELA       PIC 9(013)V99  VALUE ZEROS.
+       01  WS-13-SEGUNDA-PARCELA-BRUTA  PIC 9(013)V99  VALUE ZEROS.
+       01  WS-13-IMPOSTO-RENDA          PIC 9(013)V99  VALUE ZEROS.
+       01  WS-13-INSS                   PIC 9(013)V99  VALUE ZEROS.
+       01  WS-13-SEGUNDA-PARCELA-LIQ    PIC 9(013)V99  VALUE ZEROS.
+
+      *    CALCULO DE FERIAS (VALOR DIARIO, TERCO CONSTITUCIONAL, IRRF)
+       01  WS-DIAS-FERIAS                PIC 9(002)     VALUE ZEROS.
+       01  WS-FERIAS-VALOR-DIA           PIC 9(013)V999 VALUE ZEROS.
+       01  WS-FERIAS-BASE                PIC 9(013)V99  VALUE ZEROS.
+       01  WS-FERIAS-TERCO-CONST         PIC 9(013)V99  VALUE ZEROS.
+       01  WS-FERIAS-BRUTO                PIC 9(013)V99  VALUE ZEROS.
+       01  WS-FERIAS-IMPOSTO-RENDA       PIC 9(013)V99  VALUE ZEROS.
+       01  WS-FERIAS-INSS                 PIC 9(013)V99  VALUE ZEROS.
+       01  WS-FERIAS-LIQUIDO              PIC 9(013)V99  VALUE ZEROS.
+
+      *    HORAS EXTRAS DIFERENCIADAS POR TIPO (NORMAL X DOMINGO/FERIADO)
+       01  WS-HORA-EXTRA-NORMAL          PIC 9(004)     VALUE ZEROS.
+       01  WS-HORA-EXTRA-DSR             PIC 9(004)     VALUE ZEROS.
+       01  WS-HEXTRA-NORMAL-CALC         PIC 9(013)V99  VALUE ZEROS.
+       01  WS-HEXTRA-DSR-CALC            PIC 9(013)V99  VALUE ZEROS.
+       01  WS-ALIQ-HEXTRA-NORMAL         PIC 9(001)V99  VALUE 1,50.
+       01  WS-ALIQ-HEXTRA-DSR            PIC 9(001)V99  VALUE 2,00.
+
        PROCEDURE DIVISION.
        0000-PRINCIPAL                  SECTION.
 
@@ -38,43 +250,293 @@
       *    INICIALIZACAO DO PROGRAMA                                    *
       *******************************************************************
        1000-INICIALIZAR                SECTION.
-      *    SOLICITA AO TRABALHADOR O VALOR DO SALÁRIO BRUTO
-           DISPLAY 'POR GENTILEZA, DIGITE O SEU SALARIO BRUTO: '
-           ACCEPT WS-SALARIO-BRUTO
-      *    SOLICITA AO TRABALHADOR AS HORAS TRABALHADAS
-           DISPLAY 'AGORA, POR GENTILEZA, DIGITE AS HORAS TRABALHADAS: '
-           ACCEPT WS-HORAS-TRAB
+      *    SOLICITA O MODO DE PROCESSAMENTO DO LOTE (CARTAO DE CONTROLE)
+           DISPLAY 'INFORME O MODO DE PROCESSAMENTO DO LOTE:'
+           DISPLAY '  1 - FOLHA DE PAGAMENTO MENSAL (REGULAR)'
+           DISPLAY '  2 - DECIMO TERCEIRO SALARIO'
+           DISPLAY '  3 - FERIAS'
+           ACCEPT WS-MODO-PROCESSAMENTO
+           IF NOT MODO-REGULAR AND NOT MODO-DECIMO-TERCEIRO
+                   AND NOT MODO-FERIAS
+               DISPLAY 'ERRO FATAL: MODO DE PROCESSAMENTO INVALIDO ('
+                       WS-MODO-PROCESSAMENTO '), INFORME 1, 2 OU 3'
+               STOP RUN
+           END-IF
+      *    O CHECKPOINT SO E CONSULTADO QUANDO O OPERADOR CONFIRMA QUE
+      *    ESTA EXECUCAO E UM REINICIO APOS FALHA, E NAO UM LOTE NOVO
+           DISPLAY 'ESTA EXECUCAO E UM REINICIO (RESTART) APOS FALHA? '
+                   '(S/N)'
+           ACCEPT WS-FLAG-RESTART
+           IF EXECUCAO-RESTART
+               PERFORM 1200-LER-CHECKPOINT
+           END-IF
+      *    ALEM DO REINICIO APOS FALHA, UM LOTE NOVO TAMBEM PODE PRECISAR
+      *    ACUMULAR SOBRE OS ARQUIVOS DE SAIDA DE UM MODO JA EXECUTADO NO
+      *    MESMO CICLO (EX.: 13O SALARIO LANCADO APOS A FOLHA REGULAR DO
+      *    MESMO MES); ESSA DECISAO E INDEPENDENTE DE SER UM REINICIO
+           DISPLAY 'ESTE LOTE DEVE ACUMULAR SOBRE OS ARQUIVOS DE SAIDA '
+                   'JA EXISTENTES NESTE CICLO? (S/N)'
+           ACCEPT WS-FLAG-ACUMULAR-SAIDA
+      *    ABRE O ARQUIVO MESTRE DE EMPREGADOS
+           OPEN INPUT ARQ-EMPREGADOS
+           IF WS-FS-EMPREGADOS NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO ABRIR O ARQUIVO MESTRE '
+                       'DE EMPREGADOS (EMPMAST), FILE STATUS '
+                       WS-FS-EMPREGADOS
+               STOP RUN
+           END-IF
+      *    OS ARQUIVOS DE SAIDA SAO ESTENDIDOS QUANDO A EXECUCAO E UM
+      *    REINICIO APOS FALHA (PARA PRESERVAR O QUE JA FOI GRAVADO) OU
+      *    QUANDO O OPERADOR PEDIU EXPLICITAMENTE PARA ACUMULAR SOBRE UM
+      *    CICLO JA EM ANDAMENTO; CASO CONTRARIO SAO ABERTOS DO ZERO
+           IF CHECKPOINT-EXISTE OR ACUMULAR-SAIDA
+               PERFORM 1210-RECALCULAR-ACUMULADO-FGTS
+               OPEN EXTEND ARQ-SAIDA
+               IF WS-FS-SAIDA NOT = '00'
+                   OPEN OUTPUT ARQ-SAIDA
+               END-IF
+               OPEN EXTEND ARQ-HOLERITE
+               IF WS-FS-HOLERITE NOT = '00'
+                   OPEN OUTPUT ARQ-HOLERITE
+               END-IF
+               OPEN EXTEND ARQ-FGTS
+               IF WS-FS-FGTS NOT = '00'
+                   OPEN OUTPUT ARQ-FGTS
+               END-IF
+           ELSE
+               OPEN OUTPUT ARQ-SAIDA
+               OPEN OUTPUT ARQ-HOLERITE
+               OPEN OUTPUT ARQ-FGTS
+           END-IF
+           IF WS-FS-SAIDA NOT = '00' OR WS-FS-HOLERITE NOT = '00'
+                   OR WS-FS-FGTS NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO ABRIR OS ARQUIVOS DE '
+                       'SAIDA DO PROCESSAMENTO EM LOTE'
+               STOP RUN
+           END-IF
+      *    A TRILHA DE AUDITORIA E ACUMULATIVA ENTRE EXECUCOES DO JOB
+           OPEN EXTEND ARQ-AUDITORIA
+           IF WS-FS-AUDITORIA NOT = '00'
+               OPEN OUTPUT ARQ-AUDITORIA
+           END-IF
+           IF WS-FS-AUDITORIA NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO ABRIR A TRILHA DE '
+                       'AUDITORIA (AUDITLOG), FILE STATUS '
+                       WS-FS-AUDITORIA
+               STOP RUN
+           END-IF
+           DISPLAY 'INICIANDO PROCESSAMENTO EM LOTE DA FOLHA DE PAGTO'
+      *    LE O PRIMEIRO REGISTRO PARA ALIMENTAR O LACO DE PROCESSAMENTO
+           PERFORM 1300-LER-PROXIMO-REGISTRO
            .
        1000-INICIALIZAR-FIM.
            EXIT.
 
+      *******************************************************************
+      *    RECUPERA O CHECKPOINT DA ULTIMA EXECUCAO, SE EXISTIR         *
+      *******************************************************************
+       1200-LER-CHECKPOINT             SECTION.
+           OPEN INPUT ARQ-CHECKPOINT
+           IF WS-FS-CHECKPOINT = '00'
+               READ ARQ-CHECKPOINT
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-FS-CHECKPOINT = '00'
+                   MOVE CHK-ULTIMA-MATRICULA TO WS-ULTIMA-MATRICULA-PROC
+                   SET CHECKPOINT-EXISTE TO TRUE
+                   DISPLAY 'CHECKPOINT ENCONTRADO, REINICIANDO APOS '
+                           'A MATRICULA ' WS-ULTIMA-MATRICULA-PROC
+               END-IF
+               CLOSE ARQ-CHECKPOINT
+           ELSE
+               DISPLAY 'NENHUM CHECKPOINT ANTERIOR, INICIANDO DO ZERO'
+           END-IF
+           .
+       1200-LER-CHECKPOINT-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    RECALCULA O FGTS ACUMULADO A PARTIR DA GUIA JA GRAVADA, PARA *
+      *    QUE O TOTAL DO MES NAO FIQUE SUBESTIMADO APOS UM REINICIO   *
+      *******************************************************************
+       1210-RECALCULAR-ACUMULADO-FGTS  SECTION.
+           OPEN INPUT ARQ-FGTS
+           IF WS-FS-FGTS = '00'
+               MOVE 'N' TO WS-FIM-ARQ-FGTS
+               PERFORM 1220-SOMAR-FGTS-ANTERIOR
+                   UNTIL FIM-ARQ-FGTS-LEITURA
+               CLOSE ARQ-FGTS
+           END-IF
+           .
+       1210-RECALCULAR-ACUMULADO-FGTS-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    SOMA UMA GUIA DE FGTS JA GRAVADA AO ACUMULADO DO MES         *
+      *******************************************************************
+       1220-SOMAR-FGTS-ANTERIOR        SECTION.
+           READ ARQ-FGTS
+               AT END
+                   SET FIM-ARQ-FGTS-LEITURA TO TRUE
+               NOT AT END
+                   ADD FGTS-VALOR TO WS-FGTS-ACUMULADO-MES
+           END-READ
+           .
+       1220-SOMAR-FGTS-ANTERIOR-FIM.
+           EXIT.
+
+      *******************************************************************
+      *    LEITURA DO PROXIMO REGISTRO DO ARQUIVO MESTRE                *
+      *******************************************************************
+       1300-LER-PROXIMO-REGISTRO       SECTION.
+           READ ARQ-EMPREGADOS
+               AT END
+                   SET FIM-ARQUIVO TO TRUE
+           END-READ
+           .
+       1300-LER-PROXIMO-REGISTRO-FIM.
+           EXIT.
+
       *******************************************************************
       *    LOGICA CENTRAL DO PROGRAMA                                   *
       *******************************************************************
        2000-PROCESSAR                  SECTION.
-      *    CHAMA A VALIDACAO DA ENTRADA DE INFORMACOES DO TRABALHADOR
-           PERFORM 2100-VALIDACAO-INFORMACOES
-      *    CHAMA O CALC PARA INCLUSAO DAS HORAS EXTRAS AO SALARIO BRUTO
-           PERFORM 2200-CALCULAR-HORA-EXTRA
-      *    CHAMA O CALC PARA SABER O QUANTO DE DESCONTO O TRAB TERA
-           PERFORM 2300-CALCULO-SALARIO-LIQ
+      *    PROCESSA TODOS OS REGISTROS DO ARQUIVO MESTRE, UM A UM
+           PERFORM 2050-PROCESSAR-REGISTRO UNTIL FIM-ARQUIVO
            .
        2000-PROCESSAR-FIM.
            EXIT.
 
+      *******************************************************************
+      *    PROCESSA UM UNICO REGISTRO DE EMPREGADO                      *
+      *******************************************************************
+       2050-PROCESSAR-REGISTRO         SECTION.
+           MOVE REG-MATRICULA      TO WS-MATRICULA
+           MOVE REG-NOME            TO WS-NOME
+           MOVE REG-SALARIO-BRUTO   TO WS-SALARIO-BRUTO
+           MOVE REG-HORAS-TRAB      TO WS-HORAS-TRAB
+           MOVE REG-MESES-TRABALHADOS TO WS-MESES-TRABALHADOS
+           MOVE REG-DIAS-FERIAS     TO WS-DIAS-FERIAS
+           MOVE REG-HORAS-EXTRA-NORMAIS TO WS-HORA-EXTRA-NORMAL
+           MOVE REG-HORAS-EXTRA-DSR TO WS-HORA-EXTRA-DSR
+
+      *    O CHECKPOINT PELA MATRICULA (2900-GRAVAR-CHECKPOINT) SO
+      *    FUNCIONA SE O ARQUIVO MESTRE VIER EM ORDEM ASCENDENTE DE
+      *    MATRICULA; EM VEZ DE SUPOR ISSO, A ORDEM E CONFERIDA A CADA
+      *    REGISTRO E O LOTE E ABORTADO SE A SUPOSICAO FOR VIOLADA
+           IF WS-MATRICULA NOT > WS-ULTIMA-MATRICULA-LIDA
+                   AND WS-ULTIMA-MATRICULA-LIDA NOT = ZEROS
+               DISPLAY 'ERRO FATAL: ARQUIVO MESTRE FORA DE ORDEM '
+                       'ASCENDENTE DE MATRICULA. MATRICULA ANTERIOR: '
+                       WS-ULTIMA-MATRICULA-LIDA '  MATRICULA ATUAL: '
+                       WS-MATRICULA
+               STOP RUN
+           END-IF
+           MOVE WS-MATRICULA TO WS-ULTIMA-MATRICULA-LIDA
+
+      *    SO PULA REGISTROS JA PROCESSADOS QUANDO FOR UM REINICIO
+      *    CONFIRMADO; CHECKPOINT-EXISTE PASSA A VALER A PARTIR DO
+      *    PRIMEIRO REGISTRO DESTA EXECUCAO, NAO APENAS NUM REINICIO
+           IF EXECUCAO-RESTART AND
+                   WS-MATRICULA NOT > WS-ULTIMA-MATRICULA-PROC
+               DISPLAY 'MATRICULA ' WS-MATRICULA
+                       ' JA PROCESSADA (RESTART), PULANDO'
+               ELSE
+      *    CHAMA A VALIDACAO DA ENTRADA DE INFORMACOES DO TRABALHADOR
+                   PERFORM 2100-VALIDACAO-INFORMACOES
+
+                   IF REGISTRO-VALIDO
+                       IF MODO-REGULAR
+      *    HORAS EXTRAS, DESCONTOS, FGTS E HOLERITE DO MES REGULAR
+                           PERFORM 2200-CALCULAR-HORA-EXTRA
+                           PERFORM 2300-CALCULO-SALARIO-LIQ
+                           PERFORM 2400-CALCULO-FGTS
+                           PERFORM 2700-GRAVAR-HOLERITE
+                           DISPLAY 'MATRICULA: ' WS-MATRICULA
+                                   '  SALARIO LIQUIDO: R$ '
+                                   WS-SALARIO-LIQUIDO
+                           ELSE IF MODO-DECIMO-TERCEIRO
+                               PERFORM 2500-CALCULO-13-SALARIO
+                               PERFORM 2710-GRAVAR-HOLERITE-13
+                               DISPLAY 'MATRICULA: ' WS-MATRICULA
+                                       '  1A PARCELA: R$ '
+                                       WS-13-PRIMEIRA-PARCELA
+                                       '  2A PARCELA: R$ '
+                                       WS-13-SEGUNDA-PARCELA-LIQ
+                               ELSE IF MODO-FERIAS
+                                   PERFORM 2600-CALCULO-FERIAS
+                                   PERFORM 2720-GRAVAR-HOLERITE-FERIAS
+                                   DISPLAY 'MATRICULA: ' WS-MATRICULA
+                                           '  FERIAS LIQUIDAS: R$ '
+                                           WS-FERIAS-LIQUIDO
+                       END-IF
+                       PERFORM 2800-GRAVAR-AUDITORIA
+                   END-IF
+
+                   PERFORM 2750-GRAVAR-SAIDA
+                   PERFORM 2900-GRAVAR-CHECKPOINT
+           END-IF
+
+           PERFORM 1300-LER-PROXIMO-REGISTRO
+           .
+       2050-PROCESSAR-REGISTRO-FIM.
+           EXIT.
+
       *******************************************************************
       *    VALIDAR A ENTRADA DE INFORMACOES DO TRABALHADOR              *
       *******************************************************************
        2100-VALIDACAO-INFORMACOES      SECTION.
+           SET REGISTRO-VALIDO TO TRUE
+           COMPUTE WS-HORAS-EXTRA-INFORMADAS =
+                   WS-HORA-EXTRA-NORMAL + WS-HORA-EXTRA-DSR
       *    SE O TRABALHADOR DIGITAR 0 NAS ENTRADAS RECEBE UMA MENSAGEM
            IF WS-SALARIO-BRUTO = 0 OR WS-HORAS-TRAB = 0
-               DISPLAY 'VALOR INVALIDO, INSIRA VALORES VALIDOS!'
-                   ELSE
-      *    CASO ELE DIGITE VALORES MAIORES QUE ZERO, O PROGRAMA SEGUE
-                       PERFORM 2200-CALCULAR-HORA-EXTRA
-                       PERFORM 2300-CALCULO-SALARIO-LIQ
-                       DISPLAY 'O SEU SALARIO LIQUIDO E DE R$: '
-                               WS-SALARIO-LIQUIDO
+               DISPLAY 'VALOR INVALIDO, INSIRA VALORES VALIDOS! '
+                       'MATRICULA: ' WS-MATRICULA
+               SET REGISTRO-INVALIDO TO TRUE
+      *    SALARIO BRUTO NAO PODE FICAR ABAIXO DO PISO LEGAL
+               ELSE IF WS-SALARIO-BRUTO < WS-SALARIO-MINIMO
+                   DISPLAY 'SALARIO BRUTO ABAIXO DO MINIMO LEGAL, '
+                           'REGISTRO REJEITADO! MATRICULA: '
+                           WS-MATRICULA
+                   SET REGISTRO-INVALIDO TO TRUE
+      *    HORAS TRABALHADAS NAO PODEM SUPERAR O TETO MENSAL PLAUSIVEL
+                   ELSE IF WS-HORAS-TRAB > WS-HORAS-MAX-MES
+                       DISPLAY 'HORAS TRABALHADAS ACIMA DO LIMITE '
+                               'MENSAL PLAUSIVEL, REGISTRO REJEITADO! '
+                               'MATRICULA: ' WS-MATRICULA
+                       SET REGISTRO-INVALIDO TO TRUE
+      *    HORAS EXTRAS INFORMADAS NAO PODEM SUPERAR O TETO PLAUSIVEL
+                       ELSE IF WS-HORAS-EXTRA-INFORMADAS
+                               > WS-HORAS-EXTRA-MAX-MES
+                           DISPLAY 'HORAS EXTRAS ACIMA DO LIMITE '
+                                   'MENSAL PLAUSIVEL, REGISTRO '
+                                   'REJEITADO! MATRICULA: '
+                                   WS-MATRICULA
+                           SET REGISTRO-INVALIDO TO TRUE
+      *    MESES TRABALHADOS NO ANO SO SAO PLAUSIVEIS NO CALCULO DO 13O
+                           ELSE IF MODO-DECIMO-TERCEIRO AND
+                                   (WS-MESES-TRABALHADOS <
+                                       WS-MESES-TRABALHADOS-MIN OR
+                                    WS-MESES-TRABALHADOS >
+                                       WS-MESES-TRABALHADOS-MAX)
+                               DISPLAY 'MESES TRABALHADOS FORA DA '
+                                       'FAIXA PLAUSIVEL (1-12), '
+                                       'REGISTRO REJEITADO! '
+                                       'MATRICULA: ' WS-MATRICULA
+                               SET REGISTRO-INVALIDO TO TRUE
+      *    DIAS DE FERIAS GOZADOS SO SAO PLAUSIVEIS NO CALCULO DAS FERIAS
+                               ELSE IF MODO-FERIAS AND
+                                       (WS-DIAS-FERIAS <
+                                           WS-DIAS-FERIAS-MIN OR
+                                        WS-DIAS-FERIAS >
+                                           WS-DIAS-FERIAS-MAX)
+                                   DISPLAY 'DIAS DE FERIAS FORA DA '
+                                           'FAIXA PLAUSIVEL (1-30), '
+                                           'REGISTRO REJEITADO! '
+                                           'MATRICULA: ' WS-MATRICULA
+                                   SET REGISTRO-INVALIDO TO TRUE
            END-IF.
 
        2100-VALIDACAO-INFORMACOES-FIM.
@@ -83,21 +545,34 @@
       *    CALCULO PARA INCLUSAO DAS HORAS EXTRAS AO SALARIO BRUTO      *
       *******************************************************************
        2200-CALCULAR-HORA-EXTRA        SECTION.
+      *    VALOR DA HORA NORMAL, BASE PARA OS DOIS TIPOS DE HORA EXTRA
+           COMPUTE WS-SALBRUTO-HORA-EXTRA = WS-SALARIO-BRUTO / 160
 
-           IF WS-HORAS-TRAB > 160
-      *    CALCULO HORAS EXTRAS TRABALHADAS
-               COMPUTE WS-HORA-EXTRA = WS-HORAS-TRAB - 160
-      *    CALCULO SALARIO BRUTO DAS HORA EXTRA
-               COMPUTE WS-SALBRUTO-HORA-EXTRA = WS-SALARIO-BRUTO / 160
-      *    CALCULO SALARIO BRUTO VEZES HORA EXTRA VEZES 50%
-               COMPUTE WS-HEXTRA-CALCULADA = WS-HORA-EXTRA
-                       * WS-SALBRUTO-HORA-EXTRA * 1,5
-      *    CALCULO SALARIO BRUTO COM HORA EXTRA
-               COMPUTE WS-SALARIO-LIQUIDO = WS-SALARIO-BRUTO
-                       + WS-HEXTRA-CALCULADA
+      *    HORA EXTRA EM DIA NORMAL, ADICIONAL DE 50%
+           IF WS-HORA-EXTRA-NORMAL > 0
+               COMPUTE WS-HEXTRA-NORMAL-CALC = WS-HORA-EXTRA-NORMAL
+                       * WS-SALBRUTO-HORA-EXTRA * WS-ALIQ-HEXTRA-NORMAL
            ELSE
-               COMPUTE WS-SALARIO-LIQUIDO = WS-SALARIO-BRUTO
-           END-IF.
+               MOVE ZEROS TO WS-HEXTRA-NORMAL-CALC
+           END-IF
+
+      *    HORA EXTRA EM DOMINGO/FERIADO (DSR), ADICIONAL DE 100%
+           IF WS-HORA-EXTRA-DSR > 0
+               COMPUTE WS-HEXTRA-DSR-CALC = WS-HORA-EXTRA-DSR
+                       * WS-SALBRUTO-HORA-EXTRA * WS-ALIQ-HEXTRA-DSR
+           ELSE
+               MOVE ZEROS TO WS-HEXTRA-DSR-CALC
+           END-IF
+
+      *    TOTALIZA AS HORAS E O VALOR DAS HORAS EXTRAS
+           COMPUTE WS-HORA-EXTRA =
+                   WS-HORA-EXTRA-NORMAL + WS-HORA-EXTRA-DSR
+           COMPUTE WS-HEXTRA-CALCULADA =
+                   WS-HEXTRA-NORMAL-CALC + WS-HEXTRA-DSR-CALC
+      *    CALCULO SALARIO BRUTO COM HORA EXTRA
+           COMPUTE WS-SALARIO-LIQUIDO = WS-SALARIO-BRUTO
+                   + WS-HEXTRA-CALCULADA
+           .
 
        2200-CALCULAR-HORA-EXTRA-FIM.
            EXIT.
@@ -105,37 +580,475 @@
       *    CALCULO PARA SABER O QUANTO DE DESCONTO O TRABALHADOR TERA   *
       *******************************************************************
        2300-CALCULO-SALARIO-LIQ    SECTION.
-      *    SE O SALARIO BRUTO FOR MENOS QUE R$1200,00 NAO FAZ NADA.
-           IF WS-SALARIO-BRUTO < 1200
-               CONTINUE
-      *    SE O SALARIO BRUTO FOR ENTRE R$1200/R$1600 FAZ O CALCULO
-               ELSE IF WS-SALARIO-BRUTO >= 1200 AND
-                       WS-SALARIO-BRUTO <= 1600
+      *    A VALIDACAO (2100) JA GARANTE O PISO DO SALARIO MINIMO, LOGO
+      *    SO RESTAM DUAS FAIXAS DE IRRF A PARTIR DAQUI
+      *    SALARIO BRUTO ENTRE O MINIMO LEGAL E R$1600,00
+           IF WS-SALARIO-BRUTO <= 1600
       *    CALCULO DE DESCONTO DE IMPOSTO DE RENDA DE 8%
-                   COMPUTE WS-IMPOSTO-RENDA = WS-SALARIO-BRUTO * 0,08
-      *    CALCULO DE ENCARGOS DE 5%
-                   COMPUTE WS-ENCARGOS = WS-SALARIO-BRUTO * 0,05
-      *    CALCULO DE DESCONTO PARA SALARIOS MENORES QUE R$1600,00
+               COMPUTE WS-IMPOSTO-RENDA = WS-SALARIO-BRUTO * 0,08
+      *    CALCULO DE ENCARGOS (INSS) PELA TABELA PROGRESSIVA
+               MOVE WS-SALARIO-BRUTO TO WS-INSS-BASE
+               PERFORM 2320-CALCULAR-INSS-PROGRESSIVO
+               COMPUTE WS-SALARIO-LIQUIDO = WS-SALARIO-LIQUIDO -
+                       WS-IMPOSTO-RENDA - WS-ENCARGOS
+      *    SALARIO BRUTO MAIOR QUE R$1600,00
+               ELSE
+      *    CALCULO DE DESCONTO DE IMPOSTO DE RENDA DE 15%
+                   COMPUTE WS-IMPOSTO-RENDA = WS-SALARIO-BRUTO * 0,15
+      *    CALCULO DE ENCARGOS (INSS) PELA TABELA PROGRESSIVA
+                   MOVE WS-SALARIO-BRUTO TO WS-INSS-BASE
+                   PERFORM 2320-CALCULAR-INSS-PROGRESSIVO
                    COMPUTE WS-SALARIO-LIQUIDO = WS-SALARIO-LIQUIDO -
                            WS-IMPOSTO-RENDA - WS-ENCARGOS
-      *    SE O SALARIO BRUTO FOR MAIOR QUE R$1601 FAZ ESSE CALCULO
-                  ELSE IF WS-SALARIO-BRUTO > 1600
-      *    CALCULO DE DESCONTO DE IMPOSTO DE RENDA DE 15%
-                      COMPUTE WS-IMPOSTO-RENDA = WS-SALARIO-BRUTO * 0,15
-      *    CALCULO DE ENCARGOS DE 7%
-                      COMPUTE WS-ENCARGOS = WS-SALARIO-BRUTO * 0,07
-      *    CALCULO DE DESCONTO PARA SALARIOS MAIORES QUE R$1600,00
-                      COMPUTE WS-SALARIO-LIQUIDO = WS-SALARIO-LIQUIDO -
-                               WS-IMPOSTO-RENDA - WS-ENCARGOS
            END-IF.
 
        2300-CALCULO-SALARIO-LIQ-FIM.
            EXIT.
       *******************************************************************
+      *    CALCULO PROGRESSIVO DO ENCARGO DE INSS (MULTIPLAS FAIXAS)    *
+      *    A FAIXA SALARIAL E INFORMADA PELO CHAMADOR EM WS-INSS-BASE   *
+      *******************************************************************
+       2320-CALCULAR-INSS-PROGRESSIVO  SECTION.
+           IF WS-INSS-BASE <= WS-INSS-FAIXA1-LIMITE
+               COMPUTE WS-ENCARGOS =
+                   WS-INSS-BASE * WS-INSS-ALIQ-FAIXA1
+               ELSE IF WS-INSS-BASE <= WS-INSS-FAIXA2-LIMITE
+                   COMPUTE WS-ENCARGOS =
+                       (WS-INSS-FAIXA1-LIMITE * WS-INSS-ALIQ-FAIXA1)
+                       + ((WS-INSS-BASE - WS-INSS-FAIXA1-LIMITE)
+                          * WS-INSS-ALIQ-FAIXA2)
+                   ELSE IF WS-INSS-BASE <= WS-INSS-FAIXA3-LIMITE
+                       COMPUTE WS-ENCARGOS =
+                           (WS-INSS-FAIXA1-LIMITE * WS-INSS-ALIQ-FAIXA1)
+                           + ((WS-INSS-FAIXA2-LIMITE -
+                               WS-INSS-FAIXA1-LIMITE)
+                              * WS-INSS-ALIQ-FAIXA2)
+                           + ((WS-INSS-BASE - WS-INSS-FAIXA2-LIMITE)
+                              * WS-INSS-ALIQ-FAIXA3)
+                       ELSE IF WS-INSS-BASE <= WS-INSS-FAIXA4-LIMITE
+                           COMPUTE WS-ENCARGOS =
+                               (WS-INSS-FAIXA1-LIMITE *
+                                WS-INSS-ALIQ-FAIXA1)
+                               + ((WS-INSS-FAIXA2-LIMITE -
+                                   WS-INSS-FAIXA1-LIMITE)
+                                  * WS-INSS-ALIQ-FAIXA2)
+                               + ((WS-INSS-FAIXA3-LIMITE -
+                                   WS-INSS-FAIXA2-LIMITE)
+                                  * WS-INSS-ALIQ-FAIXA3)
+                               + ((WS-INSS-BASE - WS-INSS-FAIXA3-LIMITE)
+                                  * WS-INSS-ALIQ-FAIXA4)
+                           ELSE
+                               MOVE WS-INSS-TETO-CONTRIB TO WS-ENCARGOS
+           END-IF.
+
+       2320-CALCULAR-INSS-PROGRESSIVO-FIM.
+           EXIT.
+      *******************************************************************
+      *    CALCULO DO FGTS (DEPOSITO DO EMPREGADOR) E GRAVACAO DA GUIA  *
+      *******************************************************************
+       2400-CALCULO-FGTS               SECTION.
+      *    O FGTS INCIDE SOBRE A REMUNERACAO TOTAL DO MES, INCLUINDO
+      *    AS HORAS EXTRAS JA CALCULADAS EM 2200-CALCULAR-HORA-EXTRA
+           COMPUTE WS-VALOR-FGTS =
+                   (WS-SALARIO-BRUTO + WS-HEXTRA-CALCULADA)
+                   * WS-ALIQ-FGTS
+           ADD WS-VALOR-FGTS TO WS-FGTS-ACUMULADO-MES
+           MOVE WS-MATRICULA TO FGTS-MATRICULA
+           MOVE WS-NOME       TO FGTS-NOME
+           MOVE WS-VALOR-FGTS TO FGTS-VALOR
+           WRITE REG-FGTS
+           IF WS-FS-FGTS NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO GRAVAR A GUIA DE FGTS '
+                       '(GUIAFGTS), FILE STATUS ' WS-FS-FGTS
+               STOP RUN
+           END-IF
+           .
+       2400-CALCULO-FGTS-FIM.
+           EXIT.
+      *******************************************************************
+      *    CALCULO DO DECIMO TERCEIRO SALARIO (1A E 2A PARCELA)         *
+      *******************************************************************
+       2500-CALCULO-13-SALARIO         SECTION.
+      *    BASE PROPORCIONAL AOS MESES TRABALHADOS NO ANO
+           COMPUTE WS-13-BASE ROUNDED =
+                   (WS-SALARIO-BRUTO / 12) * WS-MESES-TRABALHADOS
+      *    PRIMEIRA PARCELA (SEM DESCONTOS, CONFORME LEGISLACAO)
+           COMPUTE WS-13-PRIMEIRA-PARCELA ROUNDED = WS-13-BASE / 2
+           COMPUTE WS-13-SEGUNDA-PARCELA-BRUTA =
+                   WS-13-BASE - WS-13-PRIMEIRA-PARCELA
+      *    INSS E IRRF INCIDEM SOBRE O VALOR INTEGRAL DO 13O SALARIO,
+      *    E SAO TOTALMENTE RETIDOS NA SEGUNDA PARCELA
+           MOVE WS-13-BASE TO WS-INSS-BASE
+           PERFORM 2320-CALCULAR-INSS-PROGRESSIVO
+           MOVE WS-ENCARGOS TO WS-13-INSS
+           PERFORM 2520-CALCULAR-IRRF-13
+           COMPUTE WS-13-SEGUNDA-PARCELA-LIQ =
+                   WS-13-SEGUNDA-PARCELA-BRUTA - WS-13-INSS
+                   - WS-13-IMPOSTO-RENDA
+      *    REFLETE O RESULTADO NOS CAMPOS COMPARTILHADOS DE AUDITORIA
+           MOVE WS-13-IMPOSTO-RENDA TO WS-IMPOSTO-RENDA
+           MOVE WS-13-INSS TO WS-ENCARGOS
+           COMPUTE WS-SALARIO-LIQUIDO =
+                   WS-13-PRIMEIRA-PARCELA + WS-13-SEGUNDA-PARCELA-LIQ
+           .
+       2500-CALCULO-13-SALARIO-FIM.
+           EXIT.
+      *******************************************************************
+      *    IRRF SOBRE O VALOR INTEGRAL DO DECIMO TERCEIRO SALARIO,      *
+      *    RETIDO NA SEGUNDA PARCELA                                   *
+      *******************************************************************
+       2520-CALCULAR-IRRF-13           SECTION.
+           IF WS-13-BASE < 1200
+               MOVE ZEROS TO WS-13-IMPOSTO-RENDA
+               ELSE IF WS-13-BASE <= 1600
+                   COMPUTE WS-13-IMPOSTO-RENDA =
+                           WS-13-BASE * 0,08
+                   ELSE
+                       COMPUTE WS-13-IMPOSTO-RENDA =
+                               WS-13-BASE * 0,15
+           END-IF.
+
+       2520-CALCULAR-IRRF-13-FIM.
+           EXIT.
+      *******************************************************************
+      *    CALCULO DE FERIAS, COM O TERCO CONSTITUCIONAL              *
+      *******************************************************************
+       2600-CALCULO-FERIAS             SECTION.
+      *    VALOR DO DIA DE FERIAS E BASE PELOS DIAS GOZADOS
+           COMPUTE WS-FERIAS-VALOR-DIA = WS-SALARIO-BRUTO / 30
+           COMPUTE WS-FERIAS-BASE ROUNDED =
+                   WS-FERIAS-VALOR-DIA * WS-DIAS-FERIAS
+      *    ADICIONA O TERCO CONSTITUCIONAL SOBRE AS FERIAS
+           COMPUTE WS-FERIAS-TERCO-CONST ROUNDED = WS-FERIAS-BASE / 3
+           COMPUTE WS-FERIAS-BRUTO =
+                   WS-FERIAS-BASE + WS-FERIAS-TERCO-CONST
+      *    DESCONTOS DE INSS E DE IRRF PROPRIOS DAS FERIAS
+           MOVE WS-FERIAS-BRUTO TO WS-INSS-BASE
+           PERFORM 2320-CALCULAR-INSS-PROGRESSIVO
+           MOVE WS-ENCARGOS TO WS-FERIAS-INSS
+           PERFORM 2620-CALCULAR-IRRF-FERIAS
+           COMPUTE WS-FERIAS-LIQUIDO =
+                   WS-FERIAS-BRUTO - WS-FERIAS-INSS
+                   - WS-FERIAS-IMPOSTO-RENDA
+      *    REFLETE O RESULTADO NOS CAMPOS COMPARTILHADOS DE AUDITORIA
+           MOVE WS-FERIAS-IMPOSTO-RENDA TO WS-IMPOSTO-RENDA
+           MOVE WS-FERIAS-INSS TO WS-ENCARGOS
+           MOVE WS-FERIAS-LIQUIDO TO WS-SALARIO-LIQUIDO
+           .
+       2600-CALCULO-FERIAS-FIM.
+           EXIT.
+      *******************************************************************
+      *    IRRF SOBRE O VALOR BRUTO DE FERIAS (BASE + TERCO)            *
+      *******************************************************************
+       2620-CALCULAR-IRRF-FERIAS       SECTION.
+           IF WS-FERIAS-BRUTO < 1200
+               MOVE ZEROS TO WS-FERIAS-IMPOSTO-RENDA
+               ELSE IF WS-FERIAS-BRUTO <= 1600
+                   COMPUTE WS-FERIAS-IMPOSTO-RENDA =
+                           WS-FERIAS-BRUTO * 0,08
+                   ELSE
+                       COMPUTE WS-FERIAS-IMPOSTO-RENDA =
+                               WS-FERIAS-BRUTO * 0,15
+           END-IF.
+
+       2620-CALCULAR-IRRF-FERIAS-FIM.
+           EXIT.
+      *******************************************************************
+      *    GRAVA A TRILHA DE AUDITORIA DO CALCULO REALIZADO            *
+      *******************************************************************
+       2800-GRAVAR-AUDITORIA           SECTION.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WS-HORA-SISTEMA FROM TIME
+           MOVE WS-DATA-SISTEMA       TO AUD-DATA
+           MOVE WS-HORA-SISTEMA       TO AUD-HORA
+           MOVE WS-MATRICULA          TO AUD-MATRICULA
+           MOVE WS-SALARIO-BRUTO      TO AUD-SALARIO-BRUTO
+           MOVE WS-HORAS-TRAB         TO AUD-HORAS-TRAB
+           MOVE WS-IMPOSTO-RENDA      TO AUD-IMPOSTO-RENDA
+           MOVE WS-ENCARGOS           TO AUD-ENCARGOS
+           MOVE WS-SALARIO-LIQUIDO    TO AUD-SALARIO-LIQUIDO
+           MOVE WS-MODO-PROCESSAMENTO TO AUD-MODO
+      *    REGISTRA A BASE (E A REFERENCIA) REALMENTE TRIBUTADA EM
+      *    CADA MODO, PARA PERMITIR RECONSTITUIR O CALCULO NA AUDITORIA
+           IF MODO-REGULAR
+               MOVE WS-SALARIO-BRUTO      TO AUD-BASE-CALCULO
+               MOVE WS-HORAS-TRAB         TO AUD-REFERENCIA
+               ELSE IF MODO-DECIMO-TERCEIRO
+                   MOVE WS-13-BASE            TO AUD-BASE-CALCULO
+                   MOVE WS-MESES-TRABALHADOS  TO AUD-REFERENCIA
+                   ELSE IF MODO-FERIAS
+                       MOVE WS-FERIAS-BRUTO       TO AUD-BASE-CALCULO
+                       MOVE WS-DIAS-FERIAS        TO AUD-REFERENCIA
+           END-IF
+           WRITE REG-AUDITORIA
+           IF WS-FS-AUDITORIA NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO GRAVAR A TRILHA DE '
+                       'AUDITORIA (AUDITLOG), FILE STATUS '
+                       WS-FS-AUDITORIA
+               STOP RUN
+           END-IF
+           .
+       2800-GRAVAR-AUDITORIA-FIM.
+           EXIT.
+      *******************************************************************
+      *    ATUALIZA O CHECKPOINT COM A ULTIMA MATRICULA PROCESSADA     *
+      *******************************************************************
+       2900-GRAVAR-CHECKPOINT          SECTION.
+           MOVE WS-MATRICULA TO WS-ULTIMA-MATRICULA-PROC
+           MOVE WS-ULTIMA-MATRICULA-PROC TO CHK-ULTIMA-MATRICULA
+           OPEN OUTPUT ARQ-CHECKPOINT
+           IF WS-FS-CHECKPOINT NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO ABRIR O CHECKPOINT '
+                       '(CHKPOINT), FILE STATUS ' WS-FS-CHECKPOINT
+               STOP RUN
+           END-IF
+           WRITE REG-CHECKPOINT
+           IF WS-FS-CHECKPOINT NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO GRAVAR O CHECKPOINT '
+                       '(CHKPOINT), FILE STATUS ' WS-FS-CHECKPOINT
+               STOP RUN
+           END-IF
+           CLOSE ARQ-CHECKPOINT
+           SET CHECKPOINT-EXISTE TO TRUE
+           .
+       2900-GRAVAR-CHECKPOINT-FIM.
+           EXIT.
+      *******************************************************************
+      *    GRAVA O HOLERITE DETALHADO DO TRABALHADOR NO ARQ DE IMPRESSAO*
+      *******************************************************************
+       2700-GRAVAR-HOLERITE            SECTION.
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING '===================================================='
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'HOLERITE - MATRICULA: ' WS-MATRICULA
+                   '  NOME: ' WS-NOME
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-SALARIO-BRUTO TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'SALARIO BRUTO ............: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-HORA-EXTRA TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'HORAS EXTRAS (QTDE) .......: ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-HEXTRA-CALCULADA TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'VALOR DAS HORAS EXTRAS ....: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-IMPOSTO-RENDA TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'DESCONTO IMPOSTO DE RENDA .: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-ENCARGOS TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'DESCONTO ENCARGOS (INSS) ..: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-SALARIO-LIQUIDO TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'SALARIO LIQUIDO ...........: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+           IF WS-FS-HOLERITE NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO GRAVAR O HOLERITE '
+                       '(HOLERITE), FILE STATUS ' WS-FS-HOLERITE
+               STOP RUN
+           END-IF
+           .
+       2700-GRAVAR-HOLERITE-FIM.
+           EXIT.
+      *******************************************************************
+      *    GRAVA O HOLERITE DO DECIMO TERCEIRO SALARIO (1A E 2A PARC.) *
+      *******************************************************************
+       2710-GRAVAR-HOLERITE-13         SECTION.
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING '===================================================='
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'HOLERITE 13O SALARIO - MATRICULA: ' WS-MATRICULA
+                   '  NOME: ' WS-NOME
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'MESES TRABALHADOS NO ANO .: ' WS-MESES-TRABALHADOS
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-13-BASE TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'BASE DO 13O SALARIO .......: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-13-PRIMEIRA-PARCELA TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING '1A PARCELA (SEM DESCONTOS) : R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-13-IMPOSTO-RENDA TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'DESCONTO IMPOSTO DE RENDA .: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-13-INSS TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'DESCONTO ENCARGOS (INSS) ..: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-13-SEGUNDA-PARCELA-LIQ TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING '2A PARCELA LIQUIDA ........: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+           IF WS-FS-HOLERITE NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO GRAVAR O HOLERITE '
+                       '(HOLERITE), FILE STATUS ' WS-FS-HOLERITE
+               STOP RUN
+           END-IF
+           .
+       2710-GRAVAR-HOLERITE-13-FIM.
+           EXIT.
+      *******************************************************************
+      *    GRAVA O HOLERITE DE FERIAS, COM O TERCO CONSTITUCIONAL      *
+      *******************************************************************
+       2720-GRAVAR-HOLERITE-FERIAS     SECTION.
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING '===================================================='
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'HOLERITE DE FERIAS - MATRICULA: ' WS-MATRICULA
+                   '  NOME: ' WS-NOME
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'DIAS DE FERIAS GOZADOS ....: ' WS-DIAS-FERIAS
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-FERIAS-BASE TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'VALOR DOS DIAS DE FERIAS ..: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-FERIAS-TERCO-CONST TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'TERCO CONSTITUCIONAL ......: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-FERIAS-BRUTO TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'FERIAS BRUTAS (BASE+TERCO) : R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-FERIAS-IMPOSTO-RENDA TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'DESCONTO IMPOSTO DE RENDA .: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-FERIAS-INSS TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'DESCONTO ENCARGOS (INSS) ..: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE WS-FERIAS-LIQUIDO TO WS-VALOR-EDITADO
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           STRING 'FERIAS LIQUIDAS ...........: R$ ' WS-VALOR-EDITADO
+               DELIMITED BY SIZE INTO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+
+           MOVE SPACES TO WS-LINHA-HOLERITE
+           WRITE REG-HOLERITE FROM WS-LINHA-HOLERITE
+           IF WS-FS-HOLERITE NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO GRAVAR O HOLERITE '
+                       '(HOLERITE), FILE STATUS ' WS-FS-HOLERITE
+               STOP RUN
+           END-IF
+           .
+       2720-GRAVAR-HOLERITE-FERIAS-FIM.
+           EXIT.
+      *******************************************************************
+      *    GRAVA O RESULTADO DO PROCESSAMENTO NO ARQUIVO DE SAIDA       *
+      *******************************************************************
+       2750-GRAVAR-SAIDA               SECTION.
+           MOVE WS-MATRICULA   TO SAI-MATRICULA
+           MOVE WS-NOME         TO SAI-NOME
+           IF REGISTRO-VALIDO
+               MOVE 'P'                TO SAI-STATUS
+               IF MODO-DECIMO-TERCEIRO
+                   MOVE WS-13-PRIMEIRA-PARCELA TO SAI-SALARIO-LIQUIDO
+                   MOVE WS-13-SEGUNDA-PARCELA-LIQ
+                       TO SAI-VALOR-COMPLEMENTAR
+                   ELSE IF MODO-FERIAS
+                       MOVE WS-FERIAS-LIQUIDO TO SAI-SALARIO-LIQUIDO
+                       MOVE ZEROS TO SAI-VALOR-COMPLEMENTAR
+                   ELSE
+                       MOVE WS-SALARIO-LIQUIDO TO SAI-SALARIO-LIQUIDO
+                       MOVE ZEROS TO SAI-VALOR-COMPLEMENTAR
+               END-IF
+           ELSE
+               MOVE ZEROS              TO SAI-SALARIO-LIQUIDO
+               MOVE ZEROS              TO SAI-VALOR-COMPLEMENTAR
+               MOVE 'R'                TO SAI-STATUS
+           END-IF
+           WRITE REG-SAIDA
+           IF WS-FS-SAIDA NOT = '00'
+               DISPLAY 'ERRO FATAL: FALHA AO GRAVAR O ARQUIVO DE '
+                       'SAIDA (PAYOUT), FILE STATUS ' WS-FS-SAIDA
+               STOP RUN
+           END-IF
+           .
+       2750-GRAVAR-SAIDA-FIM.
+           EXIT.
+      *******************************************************************
       *    FINALIZAR PROGRAMA                                           *
       *******************************************************************
        3000-FINALIZAR                  SECTION.
+           CLOSE ARQ-EMPREGADOS
+           CLOSE ARQ-SAIDA
+           CLOSE ARQ-HOLERITE
+           CLOSE ARQ-FGTS
+           CLOSE ARQ-AUDITORIA
+      *    LOTE CONCLUIDO COM SUCESSO: O CHECKPOINT E ESVAZIADO PARA QUE
+      *    O PROXIMO LOTE (MES SEGUINTE) NAO PULE NENHUM EMPREGADO
+           OPEN OUTPUT ARQ-CHECKPOINT
+           CLOSE ARQ-CHECKPOINT
            DISPLAY ' '
+           DISPLAY 'TOTAL DE FGTS A RECOLHER NO MES: R$ '
+                   WS-FGTS-ACUMULADO-MES
            DISPLAY 'TEMOS ORGULHO DE TER VOCE COMO NOSSO COLABORADOR!'
            DISPLAY 'FINALIZANDO O PROGRAMA!'
            STOP RUN
